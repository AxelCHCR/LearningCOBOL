@@ -0,0 +1,232 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Driver maestro de cierre del dia. Corre como STEP050
+      *          de DAILYJOB.jcl, despues de que RUTINASGOTO,
+      *          CONDICIONALES, DUMMY y RUTINAS ya corrieron como pasos
+      *          separados, y relee los archivos de control que cada
+      *          uno produjo para armar un reporte consolidado,
+      *          filtrando cada lectura por WS-RUN-ID (CAR-RUN-ID) para
+      *          que un reporte de un dia no arrastre totales
+      *          historicos de AUDIT-LOG/CHECKPOINT-FILE/RUN-LOG, que
+      *          se abren en modo EXTEND y por lo tanto acumulan todas
+      *          las corridas previas. No vuelve a invocar esos
+      *          programas: RUTINASGOTO espera un operador en su menu
+      *          de trabajos (sin forma de saltarlo via PARM) y los
+      *          demas abren sus archivos en modo EXTEND, asi que una
+      *          segunda corrida duplicaria cada registro de
+      *          auditoria/checkpoint/run-log del dia.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAESTRO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO AUDITDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT RESULT-FILE ASSIGN TO RESULTDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT RUN-LOG ASSIGN TO RUNLOGDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUN-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+      * Mismo layout que AUDIT-RECORD en condicionales.cbl.
+       FD  AUDIT-LOG.
+       01  AUDIT-RECORD.
+           05 AUD-APP-ID              PIC X(6).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUD-EDAD                PIC 9(3).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUD-DECISION            PIC X(10).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUD-REASON-CODE         PIC X(9).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUD-RUN-DATETIME        PIC X(21).
+           COPY AUDITTRL.
+      * Mismo layout que RESULT-RECORD en dummy.cbl.
+       FD  RESULT-FILE.
+       01  RESULT-RECORD.
+           05 RES-OP-CODE             PIC X.
+           05 FILLER                  PIC X VALUE SPACE.
+           05 RES-VALUE               PIC S9(9)V99 COMP-3.
+           05 FILLER                  PIC X VALUE SPACE.
+           05 RES-STATUS              PIC X(20).
+           COPY AUDITTRL.
+      * Mismo layout que CHECKPOINT-RECORD en rutinas.cbl.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-ORD-ID             PIC X(6).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 CKPT-STAGE              PIC 9.
+           COPY AUDITTRL.
+      * Mismo layout que RUN-LOG-RECORD en rutinasGoTo.cbl.
+       FD  RUN-LOG.
+       01  RUN-LOG-RECORD.
+           05 RLG-OPERATOR-ID         PIC X(8).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 RLG-RESPONSE            PIC X.
+           05 FILLER                  PIC X VALUE SPACE.
+           05 RLG-TIMESTAMP           PIC X(21).
+           COPY AUDITTRL.
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS             PIC XX.
+       01  WS-RESULT-STATUS            PIC XX.
+       01  WS-CHECKPOINT-STATUS        PIC XX.
+       01  WS-RUN-LOG-STATUS           PIC XX.
+       COPY RUNDATE.
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88 END-OF-FILE             VALUE "Y".
+       01  WS-SUM-AUDIT-RECORDS        PIC 9(7) VALUE ZERO.
+       01  WS-SUM-TIER2                PIC 9(7) VALUE ZERO.
+       01  WS-SUM-TIER1                PIC 9(7) VALUE ZERO.
+       01  WS-SUM-DENIED               PIC 9(7) VALUE ZERO.
+       01  WS-SUM-CALC-RECORDS         PIC 9(7) VALUE ZERO.
+       01  WS-SUM-CALC-TOTAL           PIC S9(11)V99 COMP-3 VALUE ZERO.
+       01  WS-SUM-ORDER-RECORDS        PIC 9(7) VALUE ZERO.
+       01  WS-SUM-ORDERS-COMPLETE      PIC 9(7) VALUE ZERO.
+       01  WS-SUM-AUTH-RECORDS         PIC 9(7) VALUE ZERO.
+       01  WS-SUM-AUTH-YES             PIC 9(7) VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "===== INICIO DE CIERRE DE DIA (MAESTRO) =====".
+            PERFORM INIT-RUN-INFO.
+            PERFORM SUMMARIZE-AUDIT-LOG.
+            PERFORM SUMMARIZE-RESULT-FILE.
+            PERFORM SUMMARIZE-CHECKPOINT-FILE.
+            PERFORM SUMMARIZE-RUN-LOG.
+            PERFORM DISPLAY-CONSOLIDATED-REPORT.
+            GOBACK.
+
+       INIT-RUN-INFO.
+            MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
+            MOVE WS-RUN-TIMESTAMP(1:8) TO WS-RUN-DATE-YYYYMMDD.
+            MOVE WS-RUN-DATE-YYYYMMDD TO WS-RUN-ID.
+
+       SUMMARIZE-AUDIT-LOG.
+            OPEN INPUT AUDIT-LOG.
+            IF WS-AUDIT-STATUS = "00"
+              MOVE "N" TO WS-EOF-SWITCH
+              PERFORM UNTIL END-OF-FILE
+                  READ AUDIT-LOG
+                      AT END
+                          SET END-OF-FILE TO TRUE
+                      NOT AT END
+                          IF CAR-RUN-ID OF AUDIT-RECORD = WS-RUN-ID
+                              ADD 1 TO WS-SUM-AUDIT-RECORDS
+                              EVALUATE AUD-DECISION
+                                  WHEN "TIER2"
+                                      ADD 1 TO WS-SUM-TIER2
+                                  WHEN "TIER1"
+                                      ADD 1 TO WS-SUM-TIER1
+                                  WHEN "DENEGADO"
+                                      ADD 1 TO WS-SUM-DENIED
+                              END-EVALUATE
+                          END-IF
+                  END-READ
+              END-PERFORM
+              CLOSE AUDIT-LOG
+            ELSE
+              DISPLAY "AUDITDD no disponible, status: "
+                  WS-AUDIT-STATUS
+            END-IF.
+
+       SUMMARIZE-RESULT-FILE.
+            OPEN INPUT RESULT-FILE.
+            IF WS-RESULT-STATUS = "00"
+              MOVE "N" TO WS-EOF-SWITCH
+              PERFORM UNTIL END-OF-FILE
+                  READ RESULT-FILE
+                      AT END
+                          SET END-OF-FILE TO TRUE
+                      NOT AT END
+                          ADD 1 TO WS-SUM-CALC-RECORDS
+                          ADD RES-VALUE TO WS-SUM-CALC-TOTAL
+                  END-READ
+              END-PERFORM
+              CLOSE RESULT-FILE
+            ELSE
+              DISPLAY "RESULTDD no disponible, status: "
+                  WS-RESULT-STATUS
+            END-IF.
+
+       SUMMARIZE-CHECKPOINT-FILE.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF WS-CHECKPOINT-STATUS = "00"
+              MOVE "N" TO WS-EOF-SWITCH
+              PERFORM UNTIL END-OF-FILE
+                  READ CHECKPOINT-FILE
+                      AT END
+                          SET END-OF-FILE TO TRUE
+                      NOT AT END
+                          IF CAR-RUN-ID OF CHECKPOINT-RECORD = WS-RUN-ID
+                              ADD 1 TO WS-SUM-ORDER-RECORDS
+                              IF CKPT-STAGE = 4
+                                  ADD 1 TO WS-SUM-ORDERS-COMPLETE
+                              END-IF
+                          END-IF
+                  END-READ
+              END-PERFORM
+              CLOSE CHECKPOINT-FILE
+            ELSE
+              DISPLAY "CKPTDD no disponible, status: "
+                  WS-CHECKPOINT-STATUS
+            END-IF.
+
+       SUMMARIZE-RUN-LOG.
+            OPEN INPUT RUN-LOG.
+            IF WS-RUN-LOG-STATUS = "00"
+              MOVE "N" TO WS-EOF-SWITCH
+              PERFORM UNTIL END-OF-FILE
+                  READ RUN-LOG
+                      AT END
+                          SET END-OF-FILE TO TRUE
+                      NOT AT END
+                          IF CAR-RUN-ID OF RUN-LOG-RECORD = WS-RUN-ID
+                             ADD 1 TO WS-SUM-AUTH-RECORDS
+                             IF RLG-RESPONSE = "S" OR RLG-RESPONSE = "s"
+                                ADD 1 TO WS-SUM-AUTH-YES
+                             END-IF
+                          END-IF
+                  END-READ
+              END-PERFORM
+              CLOSE RUN-LOG
+            ELSE
+              DISPLAY "RUNLOGDD no disponible, status: "
+                  WS-RUN-LOG-STATUS
+            END-IF.
+
+       DISPLAY-CONSOLIDATED-REPORT.
+            DISPLAY " ".
+            DISPLAY "===== REPORTE CONSOLIDADO DE CIERRE DE DIA =====".
+            DISPLAY "Run ID .......................: " WS-RUN-ID.
+            DISPLAY "Fecha de corrida .............: "
+                WS-RUN-DATE-YYYYMMDD.
+            DISPLAY "--- Elegibilidad (condicionales) ---".
+            DISPLAY "  Solicitantes evaluados .....: "
+                WS-SUM-AUDIT-RECORDS.
+            DISPLAY "  TIER2 (65+) ................: " WS-SUM-TIER2.
+            DISPLAY "  TIER1 (50-64) ..............: " WS-SUM-TIER1.
+            DISPLAY "  Denegados (<50) ............: " WS-SUM-DENIED.
+            DISPLAY "--- Calculadora por lote (dummy) ---".
+            DISPLAY "  Transacciones procesadas ...: "
+                WS-SUM-CALC-RECORDS.
+            DISPLAY "  Total de control ...........: "
+                WS-SUM-CALC-TOTAL.
+            DISPLAY "--- Pipeline de ordenes (rutinas) ---".
+            DISPLAY "  Checkpoints registrados ....: "
+                WS-SUM-ORDER-RECORDS.
+            DISPLAY "  Ordenes completadas ........: "
+                WS-SUM-ORDERS-COMPLETE.
+            DISPLAY "--- Autorizaciones (rutinasGoTo) ---".
+            DISPLAY "  Confirmaciones registradas .: "
+                WS-SUM-AUTH-RECORDS.
+            DISPLAY "  Autorizadas (S) ............: " WS-SUM-AUTH-YES.
+            DISPLAY "=================================================".
+       END PROGRAM MAESTRO.
