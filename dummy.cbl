@@ -5,28 +5,152 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. DUMMY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO TRANSDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-STATUS.
+           SELECT RESULT-FILE ASSIGN TO RESULTDD
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RESULT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-RECORD.
+           05 TRANS-OP-CODE            PIC X.
+              88 OP-IS-SUMA           VALUE "A" "a".
+              88 OP-IS-RESTA          VALUE "S" "s".
+              88 OP-IS-MULTIPLICACION VALUE "M" "m".
+              88 OP-IS-DIVISION       VALUE "D" "d".
+           05 num1                    PIC S9(9)V99 COMP-3.
+           05 num2                    PIC S9(9)V99 COMP-3.
+       FD  RESULT-FILE.
+       01  RESULT-RECORD.
+           05 RES-OP-CODE             PIC X.
+           05 FILLER                  PIC X VALUE SPACE.
+           05 RES-VALUE               PIC S9(9)V99 COMP-3.
+           05 FILLER                  PIC X VALUE SPACE.
+           05 RES-STATUS              PIC X(20).
+           COPY AUDITTRL.
        WORKING-STORAGE SECTION.
-       01 num1 pic 9(4).
-       01 num2 pic 9(4).
-       01 res pic 9(5).
+       01  WS-TRANS-STATUS             PIC XX.
+       01  WS-RESULT-STATUS            PIC XX.
+       COPY RUNDATE.
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88 END-OF-TRANS            VALUE "Y".
+       01  res                         PIC S9(9)V99 COMP-3.
+       01  WS-RECORDS-IN               PIC 9(7) VALUE ZERO.
+       01  WS-RECORDS-OUT              PIC 9(7) VALUE ZERO.
+       01  WS-GRAND-TOTAL              PIC S9(11)V99 COMP-3 VALUE ZERO.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY "Esta es una pequenna calculadora.".
-            DISPLAY "Ingrese el primer numero: ".
-            ACCEPT NUM1.
-            DISPLAY "Ingrese el segundo numero: ".
-            ACCEPT NUM2.
-            ADD num1 TO num2 GIVING res.
-            DISPLAY "La suma es: " res.
-            SUBTRACT num1 FROM num2 GIVING res.
-            DISPLAY "La resta es: " res.
-            MULTIPLY num1 BY num2 GIVING res.
-            DISPLAY "La multiplicación es: " res.
-            DIVIDE num1 BY num2 GIVING res.
-            DISPLAY "La division es: " res.
+            PERFORM INIT-RUN-INFO.
+            OPEN INPUT TRANS-FILE.
+            IF WS-TRANS-STATUS NOT = "00"
+              DISPLAY "No se pudo abrir TRANS-FILE, status: "
+                  WS-TRANS-STATUS
+            ELSE
+              OPEN OUTPUT RESULT-FILE
+              PERFORM UNTIL END-OF-TRANS
+                  READ TRANS-FILE
+                      AT END
+                          SET END-OF-TRANS TO TRUE
+                      NOT AT END
+                          PERFORM PROCESS-TRANS-RECORD
+                  END-READ
+              END-PERFORM
+              CLOSE TRANS-FILE
+              CLOSE RESULT-FILE
+              PERFORM DISPLAY-CONTROL-REPORT
+            END-IF.
+            GOBACK.
 
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       INIT-RUN-INFO.
+            MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
+            MOVE WS-RUN-TIMESTAMP(1:8) TO WS-RUN-DATE-YYYYMMDD.
+            MOVE WS-RUN-DATE-YYYYMMDD TO WS-RUN-ID.
+
+       PROCESS-TRANS-RECORD.
+            ADD 1 TO WS-RECORDS-IN.
+            MOVE SPACES TO RESULT-RECORD.
+            MOVE TRANS-OP-CODE TO RES-OP-CODE.
+            MOVE WS-RUN-ID TO CAR-RUN-ID.
+            EVALUATE TRUE
+                WHEN OP-IS-SUMA
+                    PERFORM DO-SUMA
+                WHEN OP-IS-RESTA
+                    PERFORM DO-RESTA
+                WHEN OP-IS-MULTIPLICACION
+                    PERFORM DO-MULTIPLICACION
+                WHEN OP-IS-DIVISION
+                    PERFORM DO-DIVISION
+                WHEN OTHER
+                    DISPLAY "Codigo de operacion invalido: "
+                        TRANS-OP-CODE
+                    MOVE ZERO TO RES-VALUE
+                    MOVE "CODIGO INVALIDO" TO RES-STATUS
+            END-EVALUATE.
+            WRITE RESULT-RECORD.
+            ADD 1 TO WS-RECORDS-OUT.
+            ADD RES-VALUE TO WS-GRAND-TOTAL.
+
+       DO-SUMA.
+            ADD num1 TO num2 GIVING res
+                ON SIZE ERROR
+                    DISPLAY "Error: la suma excede el rango permitido."
+                    MOVE ZERO TO RES-VALUE
+                    MOVE "ERROR DE RANGO" TO RES-STATUS
+                NOT ON SIZE ERROR
+                    DISPLAY "La suma es: " res
+                    MOVE res TO RES-VALUE
+                    MOVE "OK" TO RES-STATUS
+            END-ADD.
+
+       DO-RESTA.
+            SUBTRACT num1 FROM num2 GIVING res
+                ON SIZE ERROR
+                    DISPLAY "Error: la resta excede el rango permitido."
+                    MOVE ZERO TO RES-VALUE
+                    MOVE "ERROR DE RANGO" TO RES-STATUS
+                NOT ON SIZE ERROR
+                    DISPLAY "La resta es: " res
+                    MOVE res TO RES-VALUE
+                    MOVE "OK" TO RES-STATUS
+            END-SUBTRACT.
+
+       DO-MULTIPLICACION.
+            MULTIPLY num1 BY num2 GIVING res
+                ON SIZE ERROR
+                    DISPLAY "Error: multiplicación excede el rango."
+                    MOVE ZERO TO RES-VALUE
+                    MOVE "ERROR DE RANGO" TO RES-STATUS
+                NOT ON SIZE ERROR
+                    DISPLAY "La multiplicación es: " res
+                    MOVE res TO RES-VALUE
+                    MOVE "OK" TO RES-STATUS
+            END-MULTIPLY.
+
+       DO-DIVISION.
+            DIVIDE num1 BY num2 GIVING res
+                ON SIZE ERROR
+                    DISPLAY "Error: division no fue posible (divisor "
+                        "cero o resultado fuera de rango)."
+                    MOVE ZERO TO RES-VALUE
+                    MOVE "ERROR DE RANGO" TO RES-STATUS
+                NOT ON SIZE ERROR
+                    DISPLAY "La division es: " res
+                    MOVE res TO RES-VALUE
+                    MOVE "OK" TO RES-STATUS
+            END-DIVIDE.
+
+       DISPLAY-CONTROL-REPORT.
+            DISPLAY "===== REPORTE DE CONTROL DEL LOTE =====".
+            DISPLAY "Run ID .............: " WS-RUN-ID.
+            DISPLAY "Fecha de corrida ...: " WS-RUN-DATE-YYYYMMDD.
+            DISPLAY "Registros leidos ..: " WS-RECORDS-IN.
+            DISPLAY "Registros escritos .: " WS-RECORDS-OUT.
+            DISPLAY "Total de control ...: " WS-GRAND-TOTAL.
+       END PROGRAM DUMMY.
