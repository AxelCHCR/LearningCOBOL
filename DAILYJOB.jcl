@@ -0,0 +1,68 @@
+//DAILYJOB JOB (ACCT01),'PROC BATCH DIARIO',CLASS=A,MSGCLASS=X,
+//         NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Corrida diaria del lote. El primer paso es el porton de      *
+//* confirmacion de RUTINASGOTO (PARM opcional operador,S/N para *
+//* corridas desatendidas). Con PARM presente, RUTINASGOTO no    *
+//* muestra su menu de trabajos: este job ya encadena elegibili- *
+//* dad, calculadora y pipeline de ordenes por su cuenta via     *
+//* COND=, y ese paso solo trae asignados JOBSDD/RUNLOGDD.       *
+//* Segun su condition code, los pasos dependientes se ejecutan  *
+//* o se saltan:                                                  *
+//*   RC=0  -> operador autorizo la corrida, sigue con los demas *
+//*   RC=4  -> operador respondio N, se saltan los pasos          *
+//*            dependientes                                       *
+//*   RC=16 -> PARM/SYSIN traia una respuesta invalida (ni S ni   *
+//*            N); aborta sin reintentar porque no hay operador   *
+//*            para corregirla, se saltan los pasos dependientes  *
+//*   COND=(0,NE,STEP010) salta el paso si RC(STEP010) no es 0,   *
+//*   es decir solo corre cuando el operador autorizo (RC=0)      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=RUTINASGOTO,PARM='OPER01,S'
+//SYSOUT   DD SYSOUT=*
+//RUNLOGDD DD DSN=PROD.BATCH.RUNLOG,DISP=(MOD,CATLG,CATLG),
+//         UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//*
+//* Screening de elegibilidad (condicionales.cbl)
+//STEP020  EXEC PGM=CONDICIONALES,COND=(0,NE,STEP010)
+//SYSOUT   DD SYSOUT=*
+//APPLDD   DD DSN=PROD.BATCH.APPLICANT,DISP=SHR
+//AUDITDD  DD DSN=PROD.BATCH.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//         UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//*
+//* Calculadora por lote (dummy.cbl). DUMMY recrea RESULTDD con
+//* OPEN OUTPUT cada corrida, asi que el dataset se borra antes
+//* (IDCAMS, MAXCC=0 si todavia no existe) para poder recatalogarlo
+//* con DISP=NEW sin abender el segundo dia en adelante.
+//STEP025  EXEC PGM=IDCAMS,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE PROD.BATCH.RESULT
+  SET MAXCC = 0
+/*
+//STEP030  EXEC PGM=DUMMY,COND=(0,NE,STEP010)
+//SYSOUT   DD SYSOUT=*
+//TRANSDD  DD DSN=PROD.BATCH.TRANS,DISP=SHR
+//RESULTDD DD DSN=PROD.BATCH.RESULT,DISP=(NEW,CATLG,DELETE)
+//*
+//* Pipeline de ordenes (rutinas.cbl)
+//STEP040  EXEC PGM=RUTINAS,COND=(0,NE,STEP010)
+//SYSOUT   DD SYSOUT=*
+//ORDERDD  DD DSN=PROD.BATCH.ORDERS,DISP=SHR
+//CKPTDD   DD DSN=PROD.BATCH.CHECKPOINT,DISP=(MOD,CATLG,CATLG),
+//         UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//TRACEDD  DD DSN=PROD.BATCH.TRACE,DISP=(MOD,CATLG,CATLG),
+//         UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//ERRDD    DD DSN=PROD.BATCH.ERRORLOG,DISP=(MOD,CATLG,CATLG),
+//         UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE)
+//*
+//* Cierre de dia (maestro.cbl): relee los archivos de control de
+//* los pasos anteriores y arma el reporte consolidado. Corre
+//* siempre que el operador autorizo la corrida, sin importar si
+//* algun paso individual no tuvo registros nuevos ese dia.
+//STEP050  EXEC PGM=MAESTRO,COND=(0,NE,STEP010)
+//SYSOUT   DD SYSOUT=*
+//AUDITDD  DD DSN=PROD.BATCH.AUDITLOG,DISP=SHR
+//RESULTDD DD DSN=PROD.BATCH.RESULT,DISP=SHR
+//CKPTDD   DD DSN=PROD.BATCH.CHECKPOINT,DISP=SHR
+//RUNLOGDD DD DSN=PROD.BATCH.RUNLOG,DISP=SHR
