@@ -5,22 +5,356 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. RUTINAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-FILE ASSIGN TO ORDERDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORDER-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CKPTDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT TRACE-LOG ASSIGN TO TRACEDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRACE-STATUS.
+           SELECT ERROR-LOG ASSIGN TO ERRDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERROR-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  ORDER-FILE.
+       01  ORDER-RECORD.
+           05 ORD-ID                  PIC X(6).
+           05 ORD-CUSTOMER            PIC X(15).
+           05 ORD-QTY                 PIC 9(4).
+           05 ORD-UNIT-PRICE          PIC 9(5)V99.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-ORD-ID             PIC X(6).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 CKPT-STAGE              PIC 9.
+           COPY AUDITTRL.
+       FD  TRACE-LOG.
+       01  TRACE-RECORD.
+           05 TRC-ORD-ID              PIC X(6).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 TRC-STAGE-NAME          PIC X(10).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 TRC-EVENT               PIC X(5).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 TRC-TIMESTAMP           PIC X(21).
+           COPY AUDITTRL.
+       FD  ERROR-LOG.
+       01  ERROR-RECORD.
+           05 ERR-ORD-ID              PIC X(6).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 ERR-STAGE-NAME          PIC X(10).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 ERR-TIMESTAMP           PIC X(21).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 ERR-REASON              PIC X(30).
+           COPY AUDITTRL.
        WORKING-STORAGE SECTION.
+       01  WS-ORDER-STATUS             PIC XX.
+       01  WS-CHECKPOINT-STATUS        PIC XX.
+       01  WS-TRACE-STATUS             PIC XX.
+       01  WS-ERROR-STATUS             PIC XX.
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88 END-OF-ORDERS           VALUE "Y".
+       01  WS-CKPT-EOF-SWITCH          PIC X VALUE "N".
+           88 END-OF-CKPT-LOAD        VALUE "Y".
+       01  WS-ORDER-VALID-SWITCH       PIC X VALUE "Y".
+           88 ORDER-IS-VALID          VALUE "Y".
+           88 ORDER-IS-INVALID        VALUE "N".
+       01  WS-TAX-RATE                 PIC V999 VALUE .160.
+       01  WS-ORD-SUBTOTAL             PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01  WS-ORD-TAX                  PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01  WS-ORD-TOTAL                PIC S9(9)V99 COMP-3 VALUE ZERO.
+       COPY RUNDATE.
+       01  WS-TRACE-STAGE              PIC X(10).
+       01  WS-TRACE-EVENT              PIC X(5).
+       01  WS-ERROR-REASON             PIC X(30).
+       01  WS-START-STAGE              PIC 9 VALUE ZERO.
+       01  WS-CKPT-STAGE-TO-SAVE       PIC 9 VALUE ZERO.
+       01  WS-CKPT-COUNT               PIC 9(4) VALUE ZERO.
+       01  WS-CKPT-TABLE.
+           05 WS-CKPT-ENTRY OCCURS 500 TIMES INDEXED BY WS-CKPT-IDX.
+              10 WS-CKPT-ORD-ID        PIC X(6).
+              10 WS-CKPT-STAGE         PIC 9.
+       01  WS-LOOKUP-IDX               PIC 9(4).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM INIT-RUN-INFO.
+            PERFORM LOAD-CHECKPOINTS.
+            OPEN INPUT ORDER-FILE.
+            IF WS-ORDER-STATUS NOT = "00"
+              DISPLAY "No se pudo abrir ORDER-FILE, status: "
+                  WS-ORDER-STATUS
+            ELSE
+              OPEN EXTEND CHECKPOINT-FILE
+              IF WS-CHECKPOINT-STATUS = "35"
+                OPEN OUTPUT CHECKPOINT-FILE
+              END-IF
+              OPEN EXTEND TRACE-LOG
+              IF WS-TRACE-STATUS = "35"
+                OPEN OUTPUT TRACE-LOG
+              END-IF
+              OPEN EXTEND ERROR-LOG
+              IF WS-ERROR-STATUS = "35"
+                OPEN OUTPUT ERROR-LOG
+              END-IF
+              PERFORM UNTIL END-OF-ORDERS
+                  READ ORDER-FILE
+                      AT END
+                          SET END-OF-ORDERS TO TRUE
+                      NOT AT END
+                          PERFORM PROCESS-ORDER
+                  END-READ
+              END-PERFORM
+              CLOSE ORDER-FILE
+              CLOSE CHECKPOINT-FILE
+              CLOSE TRACE-LOG
+              CLOSE ERROR-LOG
+            END-IF.
+            GOBACK.
+
+       INIT-RUN-INFO.
+            MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
+            MOVE WS-RUN-TIMESTAMP(1:8) TO WS-RUN-DATE-YYYYMMDD.
+            MOVE WS-RUN-DATE-YYYYMMDD TO WS-RUN-ID.
+
+      * Carga en memoria el ultimo stage confirmado por orden, para que
+      * un rerun pueda saltar directo al stage incompleto. CHECKPOINT-
+      * FILE se abre EXTEND y acumula checkpoints de todas las
+      * corridas anteriores indefinidamente, asi que solo se cargan
+      * los renglones de la corrida de hoy (CAR-RUN-ID = WS-RUN-ID):
+      * de lo contrario un order-id reusado semanas despues de haber
+      * llegado a stage 4 quedaria bloqueado para siempre, y la tabla
+      * de 500 entradas se llenaria con historial en vez de con las
+      * ordenes del dia.
+       LOAD-CHECKPOINTS.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF WS-CHECKPOINT-STATUS = "00"
+              PERFORM UNTIL END-OF-CKPT-LOAD
+                  READ CHECKPOINT-FILE
+                      AT END
+                          SET END-OF-CKPT-LOAD TO TRUE
+                      NOT AT END
+                          IF CAR-RUN-ID OF CHECKPOINT-RECORD = WS-RUN-ID
+                              PERFORM STORE-CHECKPOINT-ENTRY
+                          END-IF
+                  END-READ
+              END-PERFORM
+              CLOSE CHECKPOINT-FILE
+            END-IF.
+
+       STORE-CHECKPOINT-ENTRY.
+            PERFORM FIND-CHECKPOINT-ENTRY.
+            IF WS-LOOKUP-IDX = ZERO
+              IF WS-CKPT-COUNT >= 500
+                DISPLAY "ERROR: tabla de checkpoints llena (500 "
+                    "ordenes distintas), se ignora el checkpoint de "
+                    CKPT-ORD-ID
+              ELSE
+                ADD 1 TO WS-CKPT-COUNT
+                MOVE CKPT-ORD-ID TO WS-CKPT-ORD-ID(WS-CKPT-COUNT)
+                MOVE CKPT-STAGE TO WS-CKPT-STAGE(WS-CKPT-COUNT)
+              END-IF
+            ELSE
+              MOVE CKPT-STAGE TO WS-CKPT-STAGE(WS-LOOKUP-IDX)
+            END-IF.
+
+       FIND-CHECKPOINT-ENTRY.
+            MOVE ZERO TO WS-LOOKUP-IDX.
+            PERFORM VARYING WS-CKPT-IDX FROM 1 BY 1
+                    UNTIL WS-CKPT-IDX > WS-CKPT-COUNT
+                OR WS-LOOKUP-IDX NOT = ZERO
+                IF WS-CKPT-ORD-ID(WS-CKPT-IDX) = CKPT-ORD-ID
+                  MOVE WS-CKPT-IDX TO WS-LOOKUP-IDX
+                END-IF
+            END-PERFORM.
+
+      * PROCESS-ORDER: reanuda cada orden en el stage siguiente al
+      * ultimo checkpoint confirmado, en vez de repetir el pipeline
+      * completo cuando una corrida anterior ya avanzo parte de el.
+       PROCESS-ORDER.
+            PERFORM LOOKUP-ORDER-STAGE.
+            EVALUATE WS-START-STAGE
+              WHEN 4
+                DISPLAY "Orden " ORD-ID
+                    " ya completada en corrida anterior, omitiendo."
+              WHEN 3
+                PERFORM RECOMPUTE-ORDER-AMOUNTS
+                IF ORDER-IS-VALID
+                    PERFORM RUTINA04
+                END-IF
+              WHEN 2
+                PERFORM RECOMPUTE-ORDER-AMOUNTS
+                IF ORDER-IS-VALID
+                    PERFORM RUTINA03
+                END-IF
+              WHEN 1
+                PERFORM RUTINA02
+              WHEN OTHER
+                PERFORM RUTINA01
+            END-EVALUATE.
+
+      * Al reanudar en el stage 2 o 3, RUTINA02/03 (donde se calculan
+      * subtotal e impuesto) se saltan, pero esos campos son variables
+      * de WORKING-STORAGE, no se persisten en el checkpoint; hay que
+      * recalcularlos a partir de la orden antes de continuar o el
+      * rerun despacharia un total viejo o en cero.
+       RECOMPUTE-ORDER-AMOUNTS.
+            MOVE "RECALCULO" TO WS-TRACE-STAGE.
+            SET ORDER-IS-VALID TO TRUE.
+            COMPUTE WS-ORD-SUBTOTAL = ORD-QTY * ORD-UNIT-PRICE
+                ON SIZE ERROR
+                    SET ORDER-IS-INVALID TO TRUE
+            END-COMPUTE.
+            IF ORDER-IS-VALID
+                COMPUTE WS-ORD-TAX = WS-ORD-SUBTOTAL * WS-TAX-RATE
+                    ON SIZE ERROR
+                        SET ORDER-IS-INVALID TO TRUE
+                END-COMPUTE
+            END-IF.
+            IF ORDER-IS-VALID
+                COMPUTE WS-ORD-TOTAL = WS-ORD-SUBTOTAL + WS-ORD-TAX
+                    ON SIZE ERROR
+                        SET ORDER-IS-INVALID TO TRUE
+                END-COMPUTE
+            END-IF.
+            IF ORDER-IS-INVALID
+                DISPLAY "Orden invalida: " ORD-ID
+                    " monto fuera de rango al reanudar."
+                MOVE "Recalculo fuera de rango" TO WS-ERROR-REASON
+                PERFORM RUTINA-ERROR
+            END-IF.
+
+       LOOKUP-ORDER-STAGE.
+            MOVE ORD-ID TO CKPT-ORD-ID.
+            PERFORM FIND-CHECKPOINT-ENTRY.
+            IF WS-LOOKUP-IDX = ZERO
+              MOVE ZERO TO WS-START-STAGE
+            ELSE
+              MOVE WS-CKPT-STAGE(WS-LOOKUP-IDX) TO WS-START-STAGE
+            END-IF.
+
+      * RUTINA01: valida la orden (cantidad y precio unitario).
        RUTINA01.
-           DISPLAY "Hay un party".
-           PERFORM RUTINA03.
+           MOVE "RUTINA01" TO WS-TRACE-STAGE.
+           MOVE "ENTRY" TO WS-TRACE-EVENT.
+           PERFORM WRITE-TRACE-RECORD.
+           SET ORDER-IS-VALID TO TRUE.
+           DISPLAY "Hay un party: validando orden " ORD-ID.
+           IF ORD-QTY = 0 OR ORD-UNIT-PRICE = 0
+               SET ORDER-IS-INVALID TO TRUE
+               DISPLAY "Orden invalida: " ORD-ID
+               MOVE "Cantidad/precio unitario cero" TO
+                   WS-ERROR-REASON
+               PERFORM RUTINA-ERROR
+           ELSE
+               MOVE 1 TO WS-CKPT-STAGE-TO-SAVE
+               PERFORM SAVE-CHECKPOINT
+               MOVE "EXIT" TO WS-TRACE-EVENT
+               PERFORM WRITE-TRACE-RECORD
+               PERFORM RUTINA02
+           END-IF.
+
+      * RUTINA02: calcula el precio (subtotal) de la orden.
        RUTINA02.
-           DISPLAY "que se llama".
-           PERFORM RUTINA04.
+           MOVE "RUTINA02" TO WS-TRACE-STAGE.
+           MOVE "ENTRY" TO WS-TRACE-EVENT.
+           PERFORM WRITE-TRACE-RECORD.
+           DISPLAY "que se llama: calculando precio de " ORD-ID.
+           SET ORDER-IS-VALID TO TRUE.
+           COMPUTE WS-ORD-SUBTOTAL = ORD-QTY * ORD-UNIT-PRICE
+               ON SIZE ERROR
+                   SET ORDER-IS-INVALID TO TRUE
+           END-COMPUTE.
+           IF ORDER-IS-INVALID
+               DISPLAY "Orden invalida: " ORD-ID
+                   " subtotal fuera de rango."
+               MOVE "Subtotal fuera de rango" TO WS-ERROR-REASON
+               PERFORM RUTINA-ERROR
+           ELSE
+               MOVE 2 TO WS-CKPT-STAGE-TO-SAVE
+               PERFORM SAVE-CHECKPOINT
+               MOVE "EXIT" TO WS-TRACE-EVENT
+               PERFORM WRITE-TRACE-RECORD
+               PERFORM RUTINA03
+           END-IF.
+
+      * RUTINA03: calcula el impuesto sobre el subtotal.
        RUTINA03.
-           DISPLAY "despues del party".
-           PERFORM RUTINA02.
+           MOVE "RUTINA03" TO WS-TRACE-STAGE.
+           MOVE "ENTRY" TO WS-TRACE-EVENT.
+           PERFORM WRITE-TRACE-RECORD.
+           DISPLAY "despues del party: calculando impuesto de " ORD-ID.
+           SET ORDER-IS-VALID TO TRUE.
+           COMPUTE WS-ORD-TAX = WS-ORD-SUBTOTAL * WS-TAX-RATE
+               ON SIZE ERROR
+                   SET ORDER-IS-INVALID TO TRUE
+           END-COMPUTE.
+           IF ORDER-IS-VALID
+               COMPUTE WS-ORD-TOTAL = WS-ORD-SUBTOTAL + WS-ORD-TAX
+                   ON SIZE ERROR
+                       SET ORDER-IS-INVALID TO TRUE
+               END-COMPUTE
+           END-IF.
+           IF ORDER-IS-INVALID
+               DISPLAY "Orden invalida: " ORD-ID
+                   " impuesto o total fuera de rango."
+               MOVE "Impuesto/total fuera de rango" TO WS-ERROR-REASON
+               PERFORM RUTINA-ERROR
+           ELSE
+               MOVE 3 TO WS-CKPT-STAGE-TO-SAVE
+               PERFORM SAVE-CHECKPOINT
+               MOVE "EXIT" TO WS-TRACE-EVENT
+               PERFORM WRITE-TRACE-RECORD
+               PERFORM RUTINA04
+           END-IF.
+
+      * RUTINA04: despacha (fulfill) la orden ya validada y tasada.
        RUTINA04.
-           DISPLAY "el after party.".
-           STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+           MOVE "RUTINA04" TO WS-TRACE-STAGE.
+           MOVE "ENTRY" TO WS-TRACE-EVENT.
+           PERFORM WRITE-TRACE-RECORD.
+           DISPLAY "el after party: despachando orden " ORD-ID
+               " total " WS-ORD-TOTAL.
+           MOVE 4 TO WS-CKPT-STAGE-TO-SAVE.
+           PERFORM SAVE-CHECKPOINT.
+           MOVE "EXIT" TO WS-TRACE-EVENT.
+           PERFORM WRITE-TRACE-RECORD.
+
+      * RUTINA-ERROR: registra el stage y la orden que fallo y deja
+      * que el run continue con la siguiente orden en vez de abortar.
+       RUTINA-ERROR.
+           MOVE SPACES TO ERROR-RECORD.
+           MOVE ORD-ID TO ERR-ORD-ID.
+           MOVE WS-TRACE-STAGE TO ERR-STAGE-NAME.
+           MOVE FUNCTION CURRENT-DATE TO ERR-TIMESTAMP.
+           MOVE WS-ERROR-REASON TO ERR-REASON.
+           MOVE WS-RUN-ID TO CAR-RUN-ID OF ERROR-RECORD.
+           WRITE ERROR-RECORD.
+           DISPLAY "Registrado error de orden " ORD-ID " en stage "
+               WS-TRACE-STAGE ": " WS-ERROR-REASON.
+
+      * Confirma que el stage indicado en WS-CKPT-STAGE-TO-SAVE
+      * termino para la orden actual.
+       SAVE-CHECKPOINT.
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           MOVE ORD-ID TO CKPT-ORD-ID.
+           MOVE WS-CKPT-STAGE-TO-SAVE TO CKPT-STAGE.
+           MOVE WS-RUN-ID TO CAR-RUN-ID OF CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+
+       WRITE-TRACE-RECORD.
+           MOVE SPACES TO TRACE-RECORD.
+           MOVE ORD-ID TO TRC-ORD-ID.
+           MOVE WS-TRACE-STAGE TO TRC-STAGE-NAME.
+           MOVE WS-TRACE-EVENT TO TRC-EVENT.
+           MOVE FUNCTION CURRENT-DATE TO TRC-TIMESTAMP.
+           MOVE WS-RUN-ID TO CAR-RUN-ID OF TRACE-RECORD.
+           WRITE TRACE-RECORD.
+       END PROGRAM RUTINAS.
