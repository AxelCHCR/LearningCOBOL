@@ -5,29 +5,175 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. RUTINASGOTO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOB-MENU-FILE ASSIGN TO JOBSDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOB-MENU-STATUS.
+           SELECT RUN-LOG ASSIGN TO RUNLOGDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RUN-LOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  JOB-MENU-FILE.
+       01  JOB-MENU-RECORD.
+           05 JMN-JOB-CODE            PIC X(2).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 JMN-JOB-DESC            PIC X(30).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 JMN-JOB-PROGRAM         PIC X(15).
+       FD  RUN-LOG.
+       01  RUN-LOG-RECORD.
+           05 RLG-OPERATOR-ID         PIC X(8).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 RLG-RESPONSE            PIC X.
+           05 FILLER                  PIC X VALUE SPACE.
+           05 RLG-TIMESTAMP           PIC X(21).
+           COPY AUDITTRL.
        WORKING-STORAGE SECTION.
-       01 SI-O-NO PIC X.
+       01  SI-O-NO                     PIC X.
+       01  WS-JOB-MENU-STATUS          PIC XX.
+       01  WS-RUN-LOG-STATUS           PIC XX.
+       COPY RUNDATE.
+       01  WS-JOB-EOF-SWITCH           PIC X VALUE "N".
+           88 END-OF-JOB-MENU         VALUE "Y".
+       01  WS-OPERATOR-ID              PIC X(8).
+       01  WS-PARM                     PIC X(40).
+       01  WS-SELECTED-CODE            PIC X(2).
+       01  WS-FOUND-IDX                PIC 9(4) VALUE ZERO.
+       01  WS-JOB-COUNT                PIC 9(4) VALUE ZERO.
+       01  WS-JOB-TABLE.
+           05 WS-JOB-ENTRY OCCURS 20 TIMES INDEXED BY WS-JOB-IDX.
+              10 WS-JOB-CODE           PIC X(2).
+              10 WS-JOB-DESC           PIC X(30).
+              10 WS-JOB-PROGRAM        PIC X(15).
        PROCEDURE DIVISION.
            PREGUNTA.
+           PERFORM INIT-RUN-INFO.
            PERFORM CONTINUACION.
 
            IF SI-O-NO = "N" OR SI-O-NO = "n"
+              MOVE 4 TO RETURN-CODE
               GO TO FINALIZA-PROGRAMA.
            IF SI-O-NO = "S" OR SI-O-NO = "s"
-              PERFORM PROGRAMA
+              PERFORM REGISTRAR-AUTORIZACION
+              IF WS-PARM = SPACES
+      * Corrida interactiva: el operador elige el trabajo del menu.
+      * Corrida desatendida (PARM/SYSIN): DAILYJOB.jcl ya encadena
+      * los pasos de elegibilidad/calculadora/ordenes por su cuenta
+      * via COND=, asi que no hay operador ni terminal para el menu
+      * y no se invoca (ademas ese paso solo trae asignados
+      * JOBSDD/RUNLOGDD, no los DD de los trabajos del menu).
+                 PERFORM MENU-DE-TRABAJOS
+              END-IF
+              MOVE 0 TO RETURN-CODE
            ELSE
-             DISPLAY "Valor incorrecto".
+             IF WS-PARM NOT = SPACES
+      * Corrida desatendida (PARM/SYSIN): no hay operador para
+      * corregir una respuesta invalida, asi que abortamos en vez de
+      * reintentar para siempre.
+                DISPLAY "Respuesta invalida en PARM/SYSIN: " SI-O-NO
+                DISPLAY "Se esperaba S o N. Abortando corrida."
+                MOVE 16 TO RETURN-CODE
+                GO TO FINALIZA-PROGRAMA
+             ELSE
+                DISPLAY "Valor incorrecto, ingrese S o N."
+                GO TO PREGUNTA
+             END-IF.
            FINALIZA-PROGRAMA.
-               STOP RUN.
+               GOBACK.
+           INIT-RUN-INFO.
+             MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
+             MOVE WS-RUN-TIMESTAMP(1:8) TO WS-RUN-DATE-YYYYMMDD.
+             MOVE WS-RUN-DATE-YYYYMMDD TO WS-RUN-ID.
            CONTINUACION.
-             DISPLAY "Ejecutar el programa? (S/N): ".
-             ACCEPT SI-O-NO.
-           PROGRAMA.
-             DISPLAY "Aqui estamos. ".
+      * Si el job viene con PARM/SYSIN "operador,S" (por ejemplo desde
+      * JCL), se usa esa respuesta y no se bloquea esperando operador.
+             ACCEPT WS-PARM FROM COMMAND-LINE.
+             IF WS-PARM NOT = SPACES
+                UNSTRING WS-PARM DELIMITED BY ","
+                    INTO WS-OPERATOR-ID SI-O-NO
+                DISPLAY "Confirmacion via PARM/SYSIN - operador: "
+                    WS-OPERATOR-ID " respuesta: " SI-O-NO
+             ELSE
+                DISPLAY "Operador, ingrese su identificacion: "
+                ACCEPT WS-OPERATOR-ID
+                DISPLAY "Ejecutar el programa? (S/N): "
+                ACCEPT SI-O-NO
+             END-IF.
+           REGISTRAR-AUTORIZACION.
+             MOVE SPACES TO RUN-LOG-RECORD.
+             MOVE WS-OPERATOR-ID TO RLG-OPERATOR-ID.
+             MOVE SI-O-NO TO RLG-RESPONSE.
+             MOVE FUNCTION CURRENT-DATE TO RLG-TIMESTAMP.
+             MOVE WS-RUN-ID TO CAR-RUN-ID.
+             OPEN EXTEND RUN-LOG.
+             IF WS-RUN-LOG-STATUS = "35"
+                OPEN OUTPUT RUN-LOG
+             END-IF.
+             WRITE RUN-LOG-RECORD.
+             CLOSE RUN-LOG.
+           MENU-DE-TRABAJOS.
+             PERFORM CARGAR-MENU-DE-TRABAJOS.
+             IF WS-JOB-COUNT = ZERO
+                DISPLAY "No hay trabajos definidos en JOBSDD."
+             ELSE
+                PERFORM MOSTRAR-MENU-DE-TRABAJOS
+                DISPLAY "Seleccione el codigo del trabajo a ejecutar: "
+                ACCEPT WS-SELECTED-CODE
+                PERFORM BUSCAR-TRABAJO
+                IF WS-FOUND-IDX = ZERO
+                   DISPLAY "Codigo de trabajo invalido: "
+                       WS-SELECTED-CODE
+                ELSE
+                   DISPLAY "Lanzando "
+                       WS-JOB-DESC(WS-FOUND-IDX) " ..."
+                   CALL WS-JOB-PROGRAM(WS-FOUND-IDX)
+                   DISPLAY "Trabajo finalizado: "
+                       WS-JOB-DESC(WS-FOUND-IDX)
+                END-IF
+             END-IF.
+           CARGAR-MENU-DE-TRABAJOS.
+             OPEN INPUT JOB-MENU-FILE.
+             IF WS-JOB-MENU-STATUS = "00"
+                PERFORM UNTIL END-OF-JOB-MENU
+                    READ JOB-MENU-FILE
+                        AT END
+                            SET END-OF-JOB-MENU TO TRUE
+                        NOT AT END
+                            ADD 1 TO WS-JOB-COUNT
+                            MOVE JMN-JOB-CODE TO
+                                WS-JOB-CODE(WS-JOB-COUNT)
+                            MOVE JMN-JOB-DESC TO
+                                WS-JOB-DESC(WS-JOB-COUNT)
+                            MOVE JMN-JOB-PROGRAM TO
+                                WS-JOB-PROGRAM(WS-JOB-COUNT)
+                    END-READ
+                END-PERFORM
+                CLOSE JOB-MENU-FILE
+             ELSE
+                DISPLAY "No se pudo abrir JOBSDD, status: "
+                    WS-JOB-MENU-STATUS
+             END-IF.
+           MOSTRAR-MENU-DE-TRABAJOS.
+             DISPLAY "===== TRABAJOS DISPONIBLES =====".
+             PERFORM VARYING WS-JOB-IDX FROM 1 BY 1
+                     UNTIL WS-JOB-IDX > WS-JOB-COUNT
+                 DISPLAY WS-JOB-CODE(WS-JOB-IDX) " - "
+                     WS-JOB-DESC(WS-JOB-IDX)
+             END-PERFORM.
+           BUSCAR-TRABAJO.
+             MOVE ZERO TO WS-FOUND-IDX.
+             PERFORM VARYING WS-JOB-IDX FROM 1 BY 1
+                     UNTIL WS-JOB-IDX > WS-JOB-COUNT
+                     OR WS-FOUND-IDX NOT = ZERO
+                 IF WS-JOB-CODE(WS-JOB-IDX) = WS-SELECTED-CODE
+                    MOVE WS-JOB-IDX TO WS-FOUND-IDX
+                 END-IF
+             END-PERFORM.
        MAIN-PROCEDURE.
             DISPLAY "Hello world"
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+            GOBACK.
+       END PROGRAM RUTINASGOTO.
