@@ -0,0 +1,22 @@
+      ******************************************************************
+      * RUNDATE - shared run-date/run-id fields.
+      * COPY into WORKING-STORAGE SECTION, then at the top of
+      * MAIN-PROCEDURE PERFORM a paragraph that does:
+      *     MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP
+      *     MOVE WS-RUN-TIMESTAMP(1:8) TO WS-RUN-DATE-YYYYMMDD
+      *     MOVE WS-RUN-DATE-YYYYMMDD TO WS-RUN-ID
+      * WS-RUN-ID is deliberately the calendar run-date, not a
+      * timestamp: the four programs run as separate JCL steps
+      * seconds-to-minutes apart, so a time-of-day-based id would
+      * differ between them and defeat the cross-program correlation
+      * this field exists for. All steps run on the same day share the
+      * same WS-RUN-ID.
+      ******************************************************************
+       01  WS-SHARED-RUN-INFO.
+           05 WS-RUN-ID                PIC X(8).
+           05 WS-RUN-TIMESTAMP          PIC X(21).
+           05 WS-RUN-DATE-YYYYMMDD      PIC 9(8).
+           05 WS-RUN-DATE-R REDEFINES WS-RUN-DATE-YYYYMMDD.
+              10 WS-RUN-DATE-YYYY       PIC 9(4).
+              10 WS-RUN-DATE-MM         PIC 9(2).
+              10 WS-RUN-DATE-DD         PIC 9(2).
