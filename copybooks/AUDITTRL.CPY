@@ -0,0 +1,9 @@
+      ******************************************************************
+      * AUDITTRL - shared audit trailer, appended as the last group in
+      * a log/report record's 01 level (AUDIT-RECORD, TRACE-RECORD,
+      * ERROR-RECORD, CHECKPOINT-RECORD, RUN-LOG-RECORD, etc.) so every
+      * file across the shop's programs can be correlated back to the
+      * run that wrote it via WS-RUN-ID (see RUNDATE.CPY).
+      ******************************************************************
+           05 FILLER                   PIC X VALUE SPACE.
+           05 CAR-RUN-ID                PIC X(8).
