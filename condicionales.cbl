@@ -5,19 +5,122 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. CONDICIONALES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT APPLICANT-FILE ASSIGN TO APPLDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-APPLICANT-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO AUDITDD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  APPLICANT-FILE.
+       01  APPLICANT-RECORD.
+           05 APP-ID                 PIC X(6).
+           05 APP-NAME                PIC X(20).
+           05 APP-DOB.
+               10 APP-DOB-YYYY        PIC 9(4).
+               10 APP-DOB-MM          PIC 9(2).
+               10 APP-DOB-DD          PIC 9(2).
+       FD  AUDIT-LOG.
+       01  AUDIT-RECORD.
+           05 AUD-APP-ID              PIC X(6).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUD-EDAD                PIC 9(3).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUD-DECISION            PIC X(10).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUD-REASON-CODE         PIC X(9).
+           05 FILLER                  PIC X VALUE SPACE.
+           05 AUD-RUN-DATETIME        PIC X(21).
+           COPY AUDITTRL.
        WORKING-STORAGE SECTION.
-       01 edad pic 9(3).
+       01  WS-APPLICANT-STATUS         PIC XX.
+       01  WS-AUDIT-STATUS             PIC XX.
+       COPY RUNDATE.
+       01  WS-EOF-SWITCH               PIC X VALUE "N".
+           88 END-OF-APPLICANTS       VALUE "Y".
+       01  edad                        PIC 9(3).
+       01  WS-REASON-CODE              PIC X(9).
+       01  WS-TIER-DESC                PIC X(20).
+       01  WS-COUNT-TIER-DENIED        PIC 9(5) VALUE ZERO.
+       01  WS-COUNT-TIER-1             PIC 9(5) VALUE ZERO.
+       01  WS-COUNT-TIER-2             PIC 9(5) VALUE ZERO.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "Ingrese su edad: ".
-            ACCEPT edad.
-            IF edad >= 50
-              DISPLAY "Usted esta bastante vieje. "
+            PERFORM INIT-RUN-INFO.
+            OPEN INPUT APPLICANT-FILE.
+            IF WS-APPLICANT-STATUS NOT = "00"
+              DISPLAY "No se pudo abrir APPLICANT-FILE, status: "
+                  WS-APPLICANT-STATUS
             ELSE
-              DISPLAY 'Usted no esta tan vieje. '
+              OPEN EXTEND AUDIT-LOG
+              IF WS-AUDIT-STATUS = "35"
+                OPEN OUTPUT AUDIT-LOG
+              END-IF
+              PERFORM UNTIL END-OF-APPLICANTS
+                  READ APPLICANT-FILE
+                      AT END
+                          SET END-OF-APPLICANTS TO TRUE
+                      NOT AT END
+                          PERFORM SCREEN-APPLICANT
+                  END-READ
+              END-PERFORM
+              CLOSE APPLICANT-FILE
+              CLOSE AUDIT-LOG
+              PERFORM DISPLAY-TIER-SUMMARY
             END-IF.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+            GOBACK.
+
+       INIT-RUN-INFO.
+            MOVE FUNCTION CURRENT-DATE TO WS-RUN-TIMESTAMP.
+            MOVE WS-RUN-TIMESTAMP(1:8) TO WS-RUN-DATE-YYYYMMDD.
+            MOVE WS-RUN-DATE-YYYYMMDD TO WS-RUN-ID.
+
+       SCREEN-APPLICANT.
+            PERFORM COMPUTE-EDAD.
+            EVALUATE TRUE
+              WHEN edad >= 65
+                MOVE "TIER2" TO WS-TIER-DESC
+                MOVE "R-SR65" TO WS-REASON-CODE
+                ADD 1 TO WS-COUNT-TIER-2
+              WHEN edad >= 50
+                MOVE "TIER1" TO WS-TIER-DESC
+                MOVE "R-SR50" TO WS-REASON-CODE
+                ADD 1 TO WS-COUNT-TIER-1
+              WHEN OTHER
+                MOVE "DENEGADO" TO WS-TIER-DESC
+                MOVE "R-UNDER50" TO WS-REASON-CODE
+                ADD 1 TO WS-COUNT-TIER-DENIED
+            END-EVALUATE
+            DISPLAY APP-ID " " APP-NAME " " WS-TIER-DESC
+                " reason: " WS-REASON-CODE
+            PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+            MOVE SPACES TO AUDIT-RECORD.
+            MOVE APP-ID TO AUD-APP-ID.
+            MOVE edad TO AUD-EDAD.
+            MOVE WS-TIER-DESC TO AUD-DECISION.
+            MOVE WS-REASON-CODE TO AUD-REASON-CODE.
+            MOVE WS-RUN-TIMESTAMP TO AUD-RUN-DATETIME.
+            MOVE WS-RUN-ID TO CAR-RUN-ID.
+            WRITE AUDIT-RECORD.
+
+       DISPLAY-TIER-SUMMARY.
+            DISPLAY "===== RESUMEN DE ELEGIBILIDAD =====".
+            DISPLAY "TIER2 (65+) ......: " WS-COUNT-TIER-2.
+            DISPLAY "TIER1 (50-64) ....: " WS-COUNT-TIER-1.
+            DISPLAY "DENEGADOS (<50) ..: " WS-COUNT-TIER-DENIED.
+
+       COMPUTE-EDAD.
+            COMPUTE edad = WS-RUN-DATE-YYYY - APP-DOB-YYYY.
+            IF WS-RUN-DATE-MM < APP-DOB-MM OR
+               (WS-RUN-DATE-MM = APP-DOB-MM AND
+                WS-RUN-DATE-DD < APP-DOB-DD)
+              SUBTRACT 1 FROM edad
+            END-IF.
+       END PROGRAM CONDICIONALES.
